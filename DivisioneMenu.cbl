@@ -0,0 +1,282 @@
+      ******************************************************************
+      * Author: Matteo Pini
+      * Date: 09/08/2026
+      * Purpose: Single interactive division for MENU's "4. DIVISIONE"
+      *          option, recording into the same REPORT/AUDIT files as
+      *          DIVISIONE, without DIVISIONE's operator-mode/batch/
+      *          decimals prompts (3 decimals is this program's fixed
+      *          default, matching DIVISIONE's own pre-req007 default).
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification history:
+      * 09/08/2026 MP  Split out of DIVISIONE, where this was reached
+      *                through a secondary ENTRY 'DIVISIONE-MENU'. That
+      *                only worked when every program happened to be
+      *                statically linked into one executable; built the
+      *                way this shop actually builds programs (cobc -m,
+      *                one shared object per PROGRAM-ID), a secondary
+      *                ENTRY is not independently callable across a
+      *                dynamic CALL boundary, so MENU's "4. DIVISIONE"
+      *                abended. Giving this its own PROGRAM-ID, built
+      *                and loaded the same way ADDIZIONE/SOTTRAZIONE/
+      *                MOLTIPLICAZIONE already are, fixes that.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIVISIONE-MENU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTFILE ASSIGN TO "REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT AUDITFILE ASSIGN TO "AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORTFILE.
+       01  REPORT-LINE PIC X(80).
+       FD  AUDITFILE.
+       01  AUDIT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 A PIC S9999999.
+           01 AALPHA PIC X9999999.
+           01 B PIC S9999999.
+           01 BALPHA PIC X9999999.
+           01 RIS PIC S9(6)V9(6).
+           01 RIS-SCALATO PIC S9(12).
+           01 RIS-QUOZIENTE PIC S9999999.
+           01 RIS-RESTO PIC S9999999.
+           01 DL100-FATTORE-SCALA PIC 9(7) VALUE 1000.
+           01 WS-LIMITE PIC S9999999 VALUE 1000000.
+           01 WS-DATA-ESECUZIONE PIC 9(6).
+           01 WS-ORA-ESECUZIONE PIC 9(8).
+           01 WS-ORA-GRUPPO REDEFINES WS-ORA-ESECUZIONE.
+               05 WS-ORA-HH PIC 99.
+               05 WS-ORA-MM PIC 99.
+               05 WS-ORA-SS PIC 99.
+               05 WS-ORA-CC PIC 99.
+           01 WS-OPERATORE PIC X(10) VALUE SPACES.
+           01 WS-AUDIT-STATUS PIC X(2).
+           01 WS-REPORT-STATUS PIC X(2).
+           01 WS-REPORT-VUOTO-SW PIC X VALUE 'N'.
+               88 WS-REPORT-VUOTO VALUE 'Y'.
+           01 RIS-VISUALIZZATO PIC X(15) VALUE SPACES.
+           01 RIS-EDIT-3 PIC ----,--9.999.
+           01 AUDIT-ORA-EDIT.
+               05 AE-HH PIC 99.
+               05 FILLER PIC X VALUE ':'.
+               05 AE-MM PIC 99.
+               05 FILLER PIC X VALUE ':'.
+               05 AE-SS PIC 99.
+           01 AUDIT-DETAIL-LINE.
+               05 AD-DATA PIC 99/99/99.
+               05 FILLER PIC X VALUE SPACE.
+               05 AD-ORA PIC X(8).
+               05 FILLER PIC X VALUE SPACE.
+               05 AD-OPERATORE PIC X(10).
+               05 FILLER PIC X VALUE SPACE.
+               05 AD-A PIC -(6)9.
+               05 FILLER PIC X VALUE SPACE.
+               05 AD-B PIC -(6)9.
+               05 FILLER PIC X VALUE SPACE.
+               05 AD-RIS PIC X(15).
+               05 FILLER PIC X(20) VALUE SPACES.
+           01 REPORT-TITLE-LINE.
+               05 FILLER PIC X(80) VALUE
+                   'REPORT DIVISIONI DI 2 NUMERI'.
+           01 REPORT-DATA-LINE.
+               05 FILLER PIC X(15) VALUE 'DATA ESECUZIONE'.
+               05 FILLER PIC X(2) VALUE ': '.
+               05 RD-DATA PIC 99/99/99.
+               05 FILLER PIC X(55) VALUE SPACES.
+           01 REPORT-HEADER-LINE.
+               05 FILLER PIC X(10) VALUE 'A'.
+               05 FILLER PIC X(10) VALUE 'B'.
+               05 FILLER PIC X(18) VALUE 'RIS'.
+               05 FILLER PIC X(10) VALUE 'QUOZIENTE'.
+               05 FILLER PIC X(10) VALUE 'RESTO'.
+               05 FILLER PIC X(22) VALUE SPACES.
+           01 REPORT-DETAIL-LINE.
+               05 RD-A PIC -(6)9.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 RD-B PIC -(6)9.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 RD-RIS PIC X(15).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 RD-QUOZIENTE PIC -(6)9.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 RD-RESTO PIC -(6)9.
+               05 FILLER PIC X(3) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'DIVISIONE DI 2 NUMERI'
+            DISPLAY 'I VALORI IMMESSI DEVONO ESSERE CIFRE INTERE'
+            DISPLAY 'MINORI DI 1000000'
+            DISPLAY 'INSERIRE CODICE OPERATORE:'
+            ACCEPT WS-OPERATORE
+
+            PERFORM APRI-REPORT THRU APRI-REPORT-EXIT
+            PERFORM APRI-AUDIT THRU APRI-AUDIT-EXIT
+
+            DISPLAY 'INSERIRE a:'
+            ACCEPT AALPHA
+            DISPLAY 'INSERIRE b:'
+            ACCEPT BALPHA
+
+            MOVE AALPHA TO A
+            MOVE BALPHA TO B
+
+            PERFORM CHECK-LIMITE-A THRU CHECK-LIMITE-A-EXIT
+            PERFORM CHECK-LIMITE-B THRU CHECK-LIMITE-B-EXIT
+            PERFORM CHECK-DIVISORE-ZERO THRU CHECK-DIVISORE-ZERO-EXIT
+
+            PERFORM CALCOLA-RISULTATO THRU CALCOLA-RISULTATO-EXIT
+            DISPLAY 'RISULTATO: ' RIS-VISUALIZZATO
+            PERFORM CALCOLA-QUOZIENTE-RESTO THRU
+                CALCOLA-QUOZIENTE-RESTO-EXIT
+            DISPLAY 'QUOZIENTE INTERO: ' RIS-QUOZIENTE
+            DISPLAY 'RESTO: ' RIS-RESTO
+            PERFORM SCRIVI-RIGA-REPORT THRU SCRIVI-RIGA-REPORT-EXIT
+            PERFORM SCRIVI-RIGA-AUDIT THRU SCRIVI-RIGA-AUDIT-EXIT
+
+            PERFORM CHIUDI-REPORT THRU CHIUDI-REPORT-EXIT
+            PERFORM CHIUDI-AUDIT THRU CHIUDI-AUDIT-EXIT
+
+            GOBACK.
+
+       CALCOLA-RISULTATO.
+            COMPUTE RIS-SCALATO ROUNDED =
+                (A * DL100-FATTORE-SCALA) / B
+            COMPUTE RIS ROUNDED =
+                RIS-SCALATO / DL100-FATTORE-SCALA
+            MOVE RIS TO RIS-EDIT-3
+            MOVE RIS-EDIT-3 TO RIS-VISUALIZZATO
+            GO TO CALCOLA-RISULTATO-EXIT.
+       CALCOLA-RISULTATO-EXIT.
+            EXIT.
+
+       CALCOLA-QUOZIENTE-RESTO.
+            DIVIDE A BY B GIVING RIS-QUOZIENTE
+                REMAINDER RIS-RESTO
+            GO TO CALCOLA-QUOZIENTE-RESTO-EXIT.
+       CALCOLA-QUOZIENTE-RESTO-EXIT.
+            EXIT.
+
+       APRI-AUDIT.
+            OPEN EXTEND AUDITFILE
+            IF WS-AUDIT-STATUS = '35'
+                OPEN OUTPUT AUDITFILE
+            END-IF
+            GO TO APRI-AUDIT-EXIT.
+       APRI-AUDIT-EXIT.
+            EXIT.
+
+       SCRIVI-RIGA-AUDIT.
+            ACCEPT WS-DATA-ESECUZIONE FROM DATE
+            ACCEPT WS-ORA-ESECUZIONE FROM TIME
+            MOVE WS-ORA-HH TO AE-HH
+            MOVE WS-ORA-MM TO AE-MM
+            MOVE WS-ORA-SS TO AE-SS
+            MOVE WS-DATA-ESECUZIONE TO AD-DATA
+            MOVE AUDIT-ORA-EDIT TO AD-ORA
+            MOVE WS-OPERATORE TO AD-OPERATORE
+            MOVE A TO AD-A
+            MOVE B TO AD-B
+            MOVE RIS-VISUALIZZATO TO AD-RIS
+            WRITE AUDIT-LINE FROM AUDIT-DETAIL-LINE
+            GO TO SCRIVI-RIGA-AUDIT-EXIT.
+       SCRIVI-RIGA-AUDIT-EXIT.
+            EXIT.
+
+       CHIUDI-AUDIT.
+            CLOSE AUDITFILE
+            GO TO CHIUDI-AUDIT-EXIT.
+       CHIUDI-AUDIT-EXIT.
+            EXIT.
+
+       APRI-REPORT.
+      *    '35' ONLY FIRES WHEN THE FILE DOES NOT EXIST AT ALL. A FILE
+      *    THAT EXISTS BUT IS EMPTY (E.G. A FRESHLY ALLOCATED JCL
+      *    DATASET) OPENS CLEAN ON STATUS '00', SO PEEK FOR A RECORD TO
+      *    TELL THE TWO CASES APART BEFORE DECIDING WHETHER THE TITLE/
+      *    DATE/HEADER BLOCK STILL NEEDS TO BE WRITTEN.
+            MOVE 'N' TO WS-REPORT-VUOTO-SW
+            OPEN INPUT REPORTFILE
+            IF WS-REPORT-STATUS = '35'
+                MOVE 'Y' TO WS-REPORT-VUOTO-SW
+            ELSE
+                READ REPORTFILE
+                    AT END MOVE 'Y' TO WS-REPORT-VUOTO-SW
+                END-READ
+                CLOSE REPORTFILE
+            END-IF
+            IF WS-REPORT-VUOTO
+                OPEN OUTPUT REPORTFILE
+                ACCEPT WS-DATA-ESECUZIONE FROM DATE
+                MOVE WS-DATA-ESECUZIONE TO RD-DATA
+                WRITE REPORT-LINE FROM REPORT-TITLE-LINE
+                WRITE REPORT-LINE FROM REPORT-DATA-LINE
+                WRITE REPORT-LINE FROM REPORT-HEADER-LINE
+            ELSE
+                OPEN EXTEND REPORTFILE
+            END-IF
+            GO TO APRI-REPORT-EXIT.
+       APRI-REPORT-EXIT.
+            EXIT.
+
+       SCRIVI-RIGA-REPORT.
+            MOVE A TO RD-A
+            MOVE B TO RD-B
+            MOVE RIS-VISUALIZZATO TO RD-RIS
+            MOVE RIS-QUOZIENTE TO RD-QUOZIENTE
+            MOVE RIS-RESTO TO RD-RESTO
+            WRITE REPORT-LINE FROM REPORT-DETAIL-LINE
+            GO TO SCRIVI-RIGA-REPORT-EXIT.
+       SCRIVI-RIGA-REPORT-EXIT.
+            EXIT.
+
+       CHIUDI-REPORT.
+            CLOSE REPORTFILE
+            GO TO CHIUDI-REPORT-EXIT.
+       CHIUDI-REPORT-EXIT.
+            EXIT.
+
+       CHECK-LIMITE-A.
+            IF A < WS-LIMITE AND A > (WS-LIMITE * -1)
+                GO TO CHECK-LIMITE-A-EXIT
+            END-IF
+            DISPLAY 'VALORE A NON VALIDO, DEVE ESSERE MINORE DI'
+            DISPLAY '1000000 IN VALORE ASSOLUTO'
+            DISPLAY 'INSERIRE a:'
+            ACCEPT AALPHA
+            MOVE AALPHA TO A
+            GO TO CHECK-LIMITE-A.
+       CHECK-LIMITE-A-EXIT.
+            EXIT.
+
+       CHECK-LIMITE-B.
+            IF B < WS-LIMITE AND B > (WS-LIMITE * -1)
+                GO TO CHECK-LIMITE-B-EXIT
+            END-IF
+            DISPLAY 'VALORE B NON VALIDO, DEVE ESSERE MINORE DI'
+            DISPLAY '1000000 IN VALORE ASSOLUTO'
+            DISPLAY 'INSERIRE b:'
+            ACCEPT BALPHA
+            MOVE BALPHA TO B
+            GO TO CHECK-LIMITE-B.
+       CHECK-LIMITE-B-EXIT.
+            EXIT.
+
+       CHECK-DIVISORE-ZERO.
+            IF B NOT = ZERO
+                GO TO CHECK-DIVISORE-ZERO-EXIT
+            END-IF
+            DISPLAY 'CANNOT DIVIDE BY ZERO, RE-ENTER B'
+            DISPLAY 'INSERIRE b:'
+            ACCEPT BALPHA
+            MOVE BALPHA TO B
+            GO TO CHECK-DIVISORE-ZERO.
+       CHECK-DIVISORE-ZERO-EXIT.
+            EXIT.
+       END PROGRAM DIVISIONE-MENU.
