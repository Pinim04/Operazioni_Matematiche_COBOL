@@ -0,0 +1,44 @@
+//DIVBATCH JOB (ACCT),'DIVISIONE BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* RUNS DIVISIONE AGAINST AN INPUT DATASET OF A/B PAIRS.
+//*
+//* DIVISIONE CHECKPOINTS ITS PROGRESS TO THE CHKPT DATASET AFTER
+//* EVERY RECORD IT PROCESSES. IF THIS STEP ABENDS PARTWAY THROUGH AN
+//* OVERNIGHT RUN, DO NOT RE-RUN FROM RECORD ONE: JUST RESUBMIT THIS
+//* SAME JOB (ADD RESTART=STEP01 ON THE JOB CARD IF THE OPERATOR
+//* WANTS THE RESTART NOTED IN THE JOB LOG). ON THE NEXT RUN,
+//* DIVISIONE READS CHKPT, SKIPS THE RECORDS ALREADY COMPLETED, AND
+//* PICKS UP WHERE IT LEFT OFF. CHKPT MUST NOT BE DELETED BETWEEN THE
+//* FAILED RUN AND THE RESTART RUN, OR THE SKIP COUNT IS LOST AND THE
+//* WHOLE DATASET IS REPROCESSED FROM THE TOP. ONCE A RUN COMPLETES
+//* SUCCESSFULLY ALL THE WAY THROUGH INFILE, DIVISIONE RESETS CHKPT TO
+//* ZERO SO THE NEXT SCHEDULED RUN STARTS FROM RECORD ONE AGAIN.
+//*********************************************************************
+//STEP01   EXEC PGM=DIVISIONE
+//STEPLIB  DD DSN=PROD.DIVISIONE.LOADLIB,DISP=SHR
+//INFILE   DD DSN=PROD.DIVISIONE.INPUT,DISP=SHR
+//REPORT   DD DSN=PROD.DIVISIONE.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//AUDIT    DD DSN=PROD.DIVISIONE.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//*  CHKPT IS THE RESTART CHECKPOINT. DISP=MOD SO A RESTART RUN FINDS
+//*  THE RECORD COUNT LEFT BY THE FAILED RUN INSTEAD OF A FRESH EMPTY
+//*  DATASET. IF CHKPT DOES NOT EXIST YET THIS ALLOCATES IT AND
+//*  DIVISIONE STARTS FROM RECORD ONE, AS ON ANY FIRST RUN.
+//CHKPT    DD DSN=PROD.DIVISIONE.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA
+//*  OPERATOR CODE, DECIMAL-PRECISION CHOICE, AND BATCH-MODE FLAG,
+//*  READ IN THAT ORDER BY THE ACCEPTS AT THE START OF MAIN-PROCEDURE.
+//SYSIN    DD *
+BATCH1
+3
+S
+/*
+//SYSOUT   DD SYSOUT=*
