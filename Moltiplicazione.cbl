@@ -0,0 +1,62 @@
+      ******************************************************************
+      * Author: Matteo Pini
+      * Date: 09/08/2026
+      * Purpose: Multiplication of 2 numbers, sibling of DIVISIONE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOLTIPLICAZIONE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 A PIC S9999999.
+           01 AALPHA PIC X9999999.
+           01 B PIC S9999999.
+           01 BALPHA PIC X9999999.
+           01 RIS PIC S9(13).
+           01 WS-LIMITE PIC S9999999 VALUE 1000000.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'MOLTIPLICAZIONE DI 2 NUMERI'
+            DISPLAY 'I VALORI IMMESSI DEVONO ESSERE CIFRE INTERE'
+            DISPLAY 'MINORI DI 1000000'
+            DISPLAY 'INSERIRE a:'
+            ACCEPT AALPHA
+            DISPLAY 'INSERIRE b:'
+            ACCEPT BALPHA
+
+            MOVE AALPHA TO A
+            MOVE BALPHA TO B
+
+            PERFORM CHECK-LIMITE-A THRU CHECK-LIMITE-A-EXIT
+            PERFORM CHECK-LIMITE-B THRU CHECK-LIMITE-B-EXIT
+
+            COMPUTE RIS = A * B
+            DISPLAY RIS
+            GOBACK.
+
+       CHECK-LIMITE-A.
+            IF A < WS-LIMITE AND A > (WS-LIMITE * -1)
+                GO TO CHECK-LIMITE-A-EXIT
+            END-IF
+            DISPLAY 'VALORE A NON VALIDO, DEVE ESSERE MINORE DI'
+            DISPLAY '1000000 IN VALORE ASSOLUTO'
+            DISPLAY 'INSERIRE a:'
+            ACCEPT AALPHA
+            MOVE AALPHA TO A
+            GO TO CHECK-LIMITE-A.
+       CHECK-LIMITE-A-EXIT.
+            EXIT.
+
+       CHECK-LIMITE-B.
+            IF B < WS-LIMITE AND B > (WS-LIMITE * -1)
+                GO TO CHECK-LIMITE-B-EXIT
+            END-IF
+            DISPLAY 'VALORE B NON VALIDO, DEVE ESSERE MINORE DI'
+            DISPLAY '1000000 IN VALORE ASSOLUTO'
+            DISPLAY 'INSERIRE b:'
+            ACCEPT BALPHA
+            MOVE BALPHA TO B
+            GO TO CHECK-LIMITE-B.
+       CHECK-LIMITE-B-EXIT.
+            EXIT.
+       END PROGRAM MOLTIPLICAZIONE.
