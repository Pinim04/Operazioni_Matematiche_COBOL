@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author: Matteo Pini
+      * Date: 09/08/2026
+      * Purpose: Menu-driven front end for the 4 basic operations
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification history:
+      * 09/08/2026 MP  Call DIVISIONE-MENU instead of DIVISIONE's main
+      *                entry, so picking division from the menu is a
+      *                single interactive calculation like the other
+      *                three operations, without the operator/decimals/
+      *                batch prompts meant for DIVISIONE's own batch
+      *                and audit runs.
+      * 09/08/2026 MP  DIVISIONE-MENU is now its own program (see
+      *                DivisioneMenu.cbl), not a secondary ENTRY inside
+      *                DIVISIONE, so the dynamic CALL below actually
+      *                resolves to a loadable module.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-SCELTA PIC X.
+               88 WS-SCELTA-ADDIZIONE VALUE '1'.
+               88 WS-SCELTA-SOTTRAZIONE VALUE '2'.
+               88 WS-SCELTA-MOLTIPLICAZIONE VALUE '3'.
+               88 WS-SCELTA-DIVISIONE VALUE '4'.
+               88 WS-SCELTA-USCITA VALUE '5'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ELABORA-SCELTA THRU ELABORA-SCELTA-EXIT
+                UNTIL WS-SCELTA-USCITA
+            STOP RUN.
+
+       ELABORA-SCELTA.
+            DISPLAY 'MENU OPERAZIONI MATEMATICHE'
+            DISPLAY '1. ADDIZIONE'
+            DISPLAY '2. SOTTRAZIONE'
+            DISPLAY '3. MOLTIPLICAZIONE'
+            DISPLAY '4. DIVISIONE'
+            DISPLAY '5. USCITA'
+            DISPLAY 'SCEGLIERE UNA OPERAZIONE:'
+            ACCEPT WS-SCELTA
+
+            IF WS-SCELTA-ADDIZIONE
+                CALL 'ADDIZIONE'
+            END-IF
+            IF WS-SCELTA-SOTTRAZIONE
+                CALL 'SOTTRAZIONE'
+            END-IF
+            IF WS-SCELTA-MOLTIPLICAZIONE
+                CALL 'MOLTIPLICAZIONE'
+            END-IF
+            IF WS-SCELTA-DIVISIONE
+                CALL 'DIVISIONE-MENU'
+            END-IF
+            IF NOT WS-SCELTA-ADDIZIONE AND
+               NOT WS-SCELTA-SOTTRAZIONE AND
+               NOT WS-SCELTA-MOLTIPLICAZIONE AND
+               NOT WS-SCELTA-DIVISIONE AND
+               NOT WS-SCELTA-USCITA
+                DISPLAY 'SCELTA NON VALIDA'
+            END-IF
+            GO TO ELABORA-SCELTA-EXIT.
+       ELABORA-SCELTA-EXIT.
+            EXIT.
+       END PROGRAM MENU.
