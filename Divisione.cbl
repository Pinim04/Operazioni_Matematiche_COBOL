@@ -1,33 +1,521 @@
-      ******************************************************************
-      * Author: Matteo Pini
-      * Date: 05/03/2020
-      * Purpose: School homework
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIVISIONE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 A PIC S9999999.
-           01 AALPHA PIC X9999999.
-           01 B PIC S9999999.
-           01 BALPHA PIC X9999999.
-           01 RIS PIC S9(3)V9(3).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY'DIVISIONE DI 2 NUMERI'
-            DISPLAY 'I VALORI IMMESSI DEVONO ESSERE CIFRE INTERE'
-            DISPLAY 'MINORI DI 1000000'
-            DISPLAY 'INSERIRE a:'
-            ACCEPT AALPHA.
-            DISPLAY 'INSERIRE b:'
-            ACCEPT BALPHA.
-
-            MOVE AALPHA TO A.
-            MOVE BALPHA TO B.
-
-            COMPUTE RIS = (A / B)
-            DISPLAY RIS
-            STOP RUN.
-       END PROGRAM DIVISIONE.
+      ******************************************************************
+      * Author: Matteo Pini
+      * Date: 05/03/2020
+      * Purpose: School homework
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification history:
+      * 09/08/2026 MP  Re-prompt for b when a zero is entered, instead
+      *                of abending on the division.
+      * 09/08/2026 MP  Added batch mode: reads A/B pairs from INFILE
+      *                and loops the division over every record.
+      * 09/08/2026 MP  Added printed report file (REPORT) with title,
+      *                run date and column headers for every result.
+      * 09/08/2026 MP  Enforce the documented "minori di 1000000" limit
+      *                on a and b instead of letting oversized entries
+      *                silently truncate.
+      * 09/08/2026 MP  Display the integer quotient and remainder of
+      *                a and b alongside the decimal result in RIS.
+      * 09/08/2026 MP  Added audit trail file (AUDIT), one line per
+      *                division showing operator, date/time, a, b, ris.
+      * 09/08/2026 MP  Decimal digits carried in RIS are now selected
+      *                at run time (0-6) instead of fixed at 3, with
+      *                proper ROUNDED computation. Widened RIS integer
+      *                part from S9(3) to S9(6) since a quotient can
+      *                legitimately reach 999999 (e.g. a=999999,b=1).
+      * 09/08/2026 MP  Batch mode now checkpoints after every record
+      *                processed (CHKPT file). On restart it skips the
+      *                records already completed instead of starting
+      *                the input dataset over from record one.
+      * 09/08/2026 MP  RIS is now shown on the screen, in REPORT and in
+      *                AUDIT through an edited picture with a floating
+      *                sign and thousands separators, trimmed to the
+      *                number of decimals selected for the run, instead
+      *                of the raw unedited numeric value.
+      * 09/08/2026 MP  Added the DIVISIONE-MENU entry point so MENU can
+      *                call straight into a single interactive division
+      *                with the same defaults (3 decimals, no batch)
+      *                used before report/audit/decimals existed,
+      *                instead of making the menu user answer three
+      *                extra prompts ADDIZIONE/SOTTRAZIONE/
+      *                MOLTIPLICAZIONE never ask.
+      * 09/08/2026 MP  REPORT is now opened EXTEND with a fallback to
+      *                OUTPUT on first creation, same as AUDIT, so
+      *                repeated runs through the menu no longer erase
+      *                earlier results; title/date/headers are written
+      *                only when the file is first created. The menu
+      *                entry point now asks for the operator code
+      *                instead of hard-coding it, so AUDIT still shows
+      *                who actually ran the division. Removed the
+      *                unused WS-DATA-EDIT redefinition.
+      * 09/08/2026 MP  Dropped the DIVISIONE-MENU entry point: a
+      *                secondary ENTRY is not a separately loadable
+      *                module under this shop's one-shared-object-per-
+      *                PROGRAM-ID build, so dynamically CALLing it from
+      *                MENU (compiled/loaded separately) could not find
+      *                it. The abbreviated interactive division used by
+      *                MENU now lives in its own program, DIVISIONE-
+      *                MENU (DivisioneMenu.cbl), built and loaded the
+      *                same way ADDIZIONE/SOTTRAZIONE/MOLTIPLICAZIONE
+      *                already are. Also fixed APRI-REPORT to detect an
+      *                existing-but-empty REPORT (e.g. a freshly
+      *                allocated JCL dataset) by reading ahead for a
+      *                record instead of relying on OPEN status '35',
+      *                which only fires when the file does not exist at
+      *                all; an empty file was silently getting data
+      *                rows with no title/date/header block.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIVISIONE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "INFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INFILE-STATUS.
+           SELECT REPORTFILE ASSIGN TO "REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT AUDITFILE ASSIGN TO "AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHKPTFILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE.
+       01  IN-RECORD.
+           05 IN-AALPHA PIC X9999999.
+           05 IN-BALPHA PIC X9999999.
+       FD  REPORTFILE.
+       01  REPORT-LINE PIC X(80).
+       FD  AUDITFILE.
+       01  AUDIT-LINE PIC X(80).
+       FD  CHKPTFILE.
+       01  CHKPT-LINE PIC 9(8).
+       WORKING-STORAGE SECTION.
+           01 A PIC S9999999.
+           01 AALPHA PIC X9999999.
+           01 B PIC S9999999.
+           01 BALPHA PIC X9999999.
+           01 RIS PIC S9(6)V9(6).
+           01 RIS-SCALATO PIC S9(12).
+           01 RIS-QUOZIENTE PIC S9999999.
+           01 RIS-RESTO PIC S9999999.
+           01 DL100-DECIMALI PIC 9 VALUE 3.
+           01 DL100-DECIMALI-ALPHA PIC X.
+           01 DL100-FATTORE-SCALA PIC 9(7).
+           01 WS-RISPOSTA-BATCH PIC X.
+           01 WS-EOF-SW PIC X VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+           01 WS-REPORT-VUOTO-SW PIC X VALUE 'N'.
+               88 WS-REPORT-VUOTO VALUE 'Y'.
+           01 WS-LIMITE PIC S9999999 VALUE 1000000.
+           01 WS-DATA-ESECUZIONE PIC 9(6).
+           01 WS-ORA-ESECUZIONE PIC 9(8).
+           01 WS-ORA-GRUPPO REDEFINES WS-ORA-ESECUZIONE.
+               05 WS-ORA-HH PIC 99.
+               05 WS-ORA-MM PIC 99.
+               05 WS-ORA-SS PIC 99.
+               05 WS-ORA-CC PIC 99.
+           01 WS-OPERATORE PIC X(10) VALUE SPACES.
+           01 WS-AUDIT-STATUS PIC X(2).
+           01 WS-CHKPT-STATUS PIC X(2).
+           01 WS-INFILE-STATUS PIC X(2).
+           01 WS-REPORT-STATUS PIC X(2).
+           01 WS-RECORD-COUNT PIC 9(8) VALUE ZERO.
+           01 WS-SKIP-COUNT PIC 9(8) VALUE ZERO.
+           01 WS-CONTA-SALTO PIC 9(8) VALUE ZERO.
+           01 RIS-VISUALIZZATO PIC X(15) VALUE SPACES.
+           01 RIS-EDIT-0 PIC ----,--9.
+           01 RIS-EDIT-1 PIC ----,--9.9.
+           01 RIS-EDIT-2 PIC ----,--9.99.
+           01 RIS-EDIT-3 PIC ----,--9.999.
+           01 RIS-EDIT-4 PIC ----,--9.9999.
+           01 RIS-EDIT-5 PIC ----,--9.99999.
+           01 RIS-EDIT-6 PIC ----,--9.999999.
+           01 AUDIT-ORA-EDIT.
+               05 AE-HH PIC 99.
+               05 FILLER PIC X VALUE ':'.
+               05 AE-MM PIC 99.
+               05 FILLER PIC X VALUE ':'.
+               05 AE-SS PIC 99.
+           01 AUDIT-DETAIL-LINE.
+               05 AD-DATA PIC 99/99/99.
+               05 FILLER PIC X VALUE SPACE.
+               05 AD-ORA PIC X(8).
+               05 FILLER PIC X VALUE SPACE.
+               05 AD-OPERATORE PIC X(10).
+               05 FILLER PIC X VALUE SPACE.
+               05 AD-A PIC -(6)9.
+               05 FILLER PIC X VALUE SPACE.
+               05 AD-B PIC -(6)9.
+               05 FILLER PIC X VALUE SPACE.
+               05 AD-RIS PIC X(15).
+               05 FILLER PIC X(20) VALUE SPACES.
+           01 REPORT-TITLE-LINE.
+               05 FILLER PIC X(80) VALUE
+                   'REPORT DIVISIONI DI 2 NUMERI'.
+           01 REPORT-DATA-LINE.
+               05 FILLER PIC X(15) VALUE 'DATA ESECUZIONE'.
+               05 FILLER PIC X(2) VALUE ': '.
+               05 RD-DATA PIC 99/99/99.
+               05 FILLER PIC X(55) VALUE SPACES.
+           01 REPORT-HEADER-LINE.
+               05 FILLER PIC X(10) VALUE 'A'.
+               05 FILLER PIC X(10) VALUE 'B'.
+               05 FILLER PIC X(18) VALUE 'RIS'.
+               05 FILLER PIC X(10) VALUE 'QUOZIENTE'.
+               05 FILLER PIC X(10) VALUE 'RESTO'.
+               05 FILLER PIC X(22) VALUE SPACES.
+           01 REPORT-DETAIL-LINE.
+               05 RD-A PIC -(6)9.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 RD-B PIC -(6)9.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 RD-RIS PIC X(15).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 RD-QUOZIENTE PIC -(6)9.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 RD-RESTO PIC -(6)9.
+               05 FILLER PIC X(3) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY'DIVISIONE DI 2 NUMERI'
+            DISPLAY 'I VALORI IMMESSI DEVONO ESSERE CIFRE INTERE'
+            DISPLAY 'MINORI DI 1000000'
+            DISPLAY 'INSERIRE CODICE OPERATORE:'
+            ACCEPT WS-OPERATORE
+            PERFORM CHIEDI-DECIMALI THRU CHIEDI-DECIMALI-EXIT
+            DISPLAY 'ESEGUIRE IN MODALITA BATCH DA FILE? (S/N):'
+            ACCEPT WS-RISPOSTA-BATCH
+
+            PERFORM APRI-REPORT THRU APRI-REPORT-EXIT
+            PERFORM APRI-AUDIT THRU APRI-AUDIT-EXIT
+
+            IF WS-RISPOSTA-BATCH = 'S' OR WS-RISPOSTA-BATCH = 's'
+                PERFORM ELABORA-BATCH THRU ELABORA-BATCH-EXIT
+            ELSE
+                PERFORM ELABORA-INTERATTIVO THRU
+                    ELABORA-INTERATTIVO-EXIT
+            END-IF
+
+            PERFORM CHIUDI-REPORT THRU CHIUDI-REPORT-EXIT
+            PERFORM CHIUDI-AUDIT THRU CHIUDI-AUDIT-EXIT
+
+            GOBACK.
+
+       CHIEDI-DECIMALI.
+            DISPLAY 'INSERIRE NUMERO DI DECIMALI PER RIS (0-6):'
+            ACCEPT DL100-DECIMALI-ALPHA
+            IF DL100-DECIMALI-ALPHA IS NOT NUMERIC
+                DISPLAY 'VALORE NON VALIDO'
+                GO TO CHIEDI-DECIMALI
+            END-IF
+            MOVE DL100-DECIMALI-ALPHA TO DL100-DECIMALI
+            IF DL100-DECIMALI > 6
+                DISPLAY 'VALORE NON VALIDO, MASSIMO 6 DECIMALI'
+                GO TO CHIEDI-DECIMALI
+            END-IF
+            COMPUTE DL100-FATTORE-SCALA = 10 ** DL100-DECIMALI
+            GO TO CHIEDI-DECIMALI-EXIT.
+       CHIEDI-DECIMALI-EXIT.
+            EXIT.
+
+       CALCOLA-RISULTATO.
+            COMPUTE RIS-SCALATO ROUNDED =
+                (A * DL100-FATTORE-SCALA) / B
+            COMPUTE RIS ROUNDED =
+                RIS-SCALATO / DL100-FATTORE-SCALA
+            PERFORM FORMATTA-RIS THRU FORMATTA-RIS-EXIT
+            GO TO CALCOLA-RISULTATO-EXIT.
+       CALCOLA-RISULTATO-EXIT.
+            EXIT.
+
+       FORMATTA-RIS.
+            EVALUATE DL100-DECIMALI
+                WHEN 0
+                    MOVE RIS TO RIS-EDIT-0
+                    MOVE RIS-EDIT-0 TO RIS-VISUALIZZATO
+                WHEN 1
+                    MOVE RIS TO RIS-EDIT-1
+                    MOVE RIS-EDIT-1 TO RIS-VISUALIZZATO
+                WHEN 2
+                    MOVE RIS TO RIS-EDIT-2
+                    MOVE RIS-EDIT-2 TO RIS-VISUALIZZATO
+                WHEN 3
+                    MOVE RIS TO RIS-EDIT-3
+                    MOVE RIS-EDIT-3 TO RIS-VISUALIZZATO
+                WHEN 4
+                    MOVE RIS TO RIS-EDIT-4
+                    MOVE RIS-EDIT-4 TO RIS-VISUALIZZATO
+                WHEN 5
+                    MOVE RIS TO RIS-EDIT-5
+                    MOVE RIS-EDIT-5 TO RIS-VISUALIZZATO
+                WHEN OTHER
+                    MOVE RIS TO RIS-EDIT-6
+                    MOVE RIS-EDIT-6 TO RIS-VISUALIZZATO
+            END-EVALUATE
+            GO TO FORMATTA-RIS-EXIT.
+       FORMATTA-RIS-EXIT.
+            EXIT.
+
+       APRI-AUDIT.
+            OPEN EXTEND AUDITFILE
+            IF WS-AUDIT-STATUS = '35'
+                OPEN OUTPUT AUDITFILE
+            END-IF
+            GO TO APRI-AUDIT-EXIT.
+       APRI-AUDIT-EXIT.
+            EXIT.
+
+       SCRIVI-RIGA-AUDIT.
+            ACCEPT WS-DATA-ESECUZIONE FROM DATE
+            ACCEPT WS-ORA-ESECUZIONE FROM TIME
+            MOVE WS-ORA-HH TO AE-HH
+            MOVE WS-ORA-MM TO AE-MM
+            MOVE WS-ORA-SS TO AE-SS
+            MOVE WS-DATA-ESECUZIONE TO AD-DATA
+            MOVE AUDIT-ORA-EDIT TO AD-ORA
+            MOVE WS-OPERATORE TO AD-OPERATORE
+            MOVE A TO AD-A
+            MOVE B TO AD-B
+            MOVE RIS-VISUALIZZATO TO AD-RIS
+            WRITE AUDIT-LINE FROM AUDIT-DETAIL-LINE
+            GO TO SCRIVI-RIGA-AUDIT-EXIT.
+       SCRIVI-RIGA-AUDIT-EXIT.
+            EXIT.
+
+       CHIUDI-AUDIT.
+            CLOSE AUDITFILE
+            GO TO CHIUDI-AUDIT-EXIT.
+       CHIUDI-AUDIT-EXIT.
+            EXIT.
+
+       APRI-REPORT.
+      *    '35' ONLY FIRES WHEN THE FILE DOES NOT EXIST AT ALL. A FILE
+      *    THAT EXISTS BUT IS EMPTY (E.G. A FRESHLY ALLOCATED JCL
+      *    DATASET) OPENS CLEAN ON STATUS '00', SO PEEK FOR A RECORD TO
+      *    TELL THE TWO CASES APART BEFORE DECIDING WHETHER THE TITLE/
+      *    DATE/HEADER BLOCK STILL NEEDS TO BE WRITTEN.
+            MOVE 'N' TO WS-REPORT-VUOTO-SW
+            OPEN INPUT REPORTFILE
+            IF WS-REPORT-STATUS = '35'
+                MOVE 'Y' TO WS-REPORT-VUOTO-SW
+            ELSE
+                READ REPORTFILE
+                    AT END MOVE 'Y' TO WS-REPORT-VUOTO-SW
+                END-READ
+                CLOSE REPORTFILE
+            END-IF
+            IF WS-REPORT-VUOTO
+                OPEN OUTPUT REPORTFILE
+                ACCEPT WS-DATA-ESECUZIONE FROM DATE
+                MOVE WS-DATA-ESECUZIONE TO RD-DATA
+                WRITE REPORT-LINE FROM REPORT-TITLE-LINE
+                WRITE REPORT-LINE FROM REPORT-DATA-LINE
+                WRITE REPORT-LINE FROM REPORT-HEADER-LINE
+            ELSE
+                OPEN EXTEND REPORTFILE
+            END-IF
+            GO TO APRI-REPORT-EXIT.
+       APRI-REPORT-EXIT.
+            EXIT.
+
+       SCRIVI-RIGA-REPORT.
+            MOVE A TO RD-A
+            MOVE B TO RD-B
+            MOVE RIS-VISUALIZZATO TO RD-RIS
+            MOVE RIS-QUOZIENTE TO RD-QUOZIENTE
+            MOVE RIS-RESTO TO RD-RESTO
+            WRITE REPORT-LINE FROM REPORT-DETAIL-LINE
+            GO TO SCRIVI-RIGA-REPORT-EXIT.
+       SCRIVI-RIGA-REPORT-EXIT.
+            EXIT.
+
+       CALCOLA-QUOZIENTE-RESTO.
+            DIVIDE A BY B GIVING RIS-QUOZIENTE
+                REMAINDER RIS-RESTO
+            GO TO CALCOLA-QUOZIENTE-RESTO-EXIT.
+       CALCOLA-QUOZIENTE-RESTO-EXIT.
+            EXIT.
+
+       CHIUDI-REPORT.
+            CLOSE REPORTFILE
+            GO TO CHIUDI-REPORT-EXIT.
+       CHIUDI-REPORT-EXIT.
+            EXIT.
+
+       ELABORA-INTERATTIVO.
+            DISPLAY 'INSERIRE a:'
+            ACCEPT AALPHA
+            DISPLAY 'INSERIRE b:'
+            ACCEPT BALPHA
+
+            MOVE AALPHA TO A
+            MOVE BALPHA TO B
+
+            PERFORM CHECK-LIMITE-A THRU CHECK-LIMITE-A-EXIT
+            PERFORM CHECK-LIMITE-B THRU CHECK-LIMITE-B-EXIT
+            PERFORM CHECK-DIVISORE-ZERO THRU CHECK-DIVISORE-ZERO-EXIT
+
+            PERFORM CALCOLA-RISULTATO THRU CALCOLA-RISULTATO-EXIT
+            DISPLAY 'RISULTATO: ' RIS-VISUALIZZATO
+            PERFORM CALCOLA-QUOZIENTE-RESTO THRU
+                CALCOLA-QUOZIENTE-RESTO-EXIT
+            DISPLAY 'QUOZIENTE INTERO: ' RIS-QUOZIENTE
+            DISPLAY 'RESTO: ' RIS-RESTO
+            PERFORM SCRIVI-RIGA-REPORT THRU SCRIVI-RIGA-REPORT-EXIT
+            PERFORM SCRIVI-RIGA-AUDIT THRU SCRIVI-RIGA-AUDIT-EXIT
+            GO TO ELABORA-INTERATTIVO-EXIT.
+       ELABORA-INTERATTIVO-EXIT.
+            EXIT.
+
+       CHECK-LIMITE-A.
+            IF A < WS-LIMITE AND A > (WS-LIMITE * -1)
+                GO TO CHECK-LIMITE-A-EXIT
+            END-IF
+      *    A E' FUORI DAL LIMITE DOCUMENTATO, RICHIEDI UN NUOVO VALORE
+            DISPLAY 'VALORE A NON VALIDO, DEVE ESSERE MINORE DI'
+            DISPLAY '1000000 IN VALORE ASSOLUTO'
+            DISPLAY 'INSERIRE a:'
+            ACCEPT AALPHA
+            MOVE AALPHA TO A
+            GO TO CHECK-LIMITE-A.
+       CHECK-LIMITE-A-EXIT.
+            EXIT.
+
+       CHECK-LIMITE-B.
+            IF B < WS-LIMITE AND B > (WS-LIMITE * -1)
+                GO TO CHECK-LIMITE-B-EXIT
+            END-IF
+            DISPLAY 'VALORE B NON VALIDO, DEVE ESSERE MINORE DI'
+            DISPLAY '1000000 IN VALORE ASSOLUTO'
+            DISPLAY 'INSERIRE b:'
+            ACCEPT BALPHA
+            MOVE BALPHA TO B
+            GO TO CHECK-LIMITE-B.
+       CHECK-LIMITE-B-EXIT.
+            EXIT.
+
+       CHECK-DIVISORE-ZERO.
+            IF B NOT = ZERO
+                GO TO CHECK-DIVISORE-ZERO-EXIT
+            END-IF
+            DISPLAY 'CANNOT DIVIDE BY ZERO, RE-ENTER B'
+            DISPLAY 'INSERIRE b:'
+            ACCEPT BALPHA
+            MOVE BALPHA TO B
+            GO TO CHECK-DIVISORE-ZERO.
+       CHECK-DIVISORE-ZERO-EXIT.
+            EXIT.
+
+       ELABORA-BATCH.
+            OPEN INPUT INFILE
+            IF WS-INFILE-STATUS NOT = '00'
+                DISPLAY 'ERRORE: IMPOSSIBILE APRIRE INFILE, FILE '
+                    'STATUS = ' WS-INFILE-STATUS
+                GO TO ELABORA-BATCH-EXIT
+            END-IF
+            PERFORM LEGGI-CHECKPOINT THRU LEGGI-CHECKPOINT-EXIT
+            MOVE WS-SKIP-COUNT TO WS-RECORD-COUNT
+            IF WS-SKIP-COUNT > ZERO
+                DISPLAY 'RIPRESA DA CHECKPOINT: SALTO '
+                    WS-SKIP-COUNT ' RECORD GIA ELABORATI'
+                MOVE ZERO TO WS-CONTA-SALTO
+                PERFORM SALTA-RECORD-BATCH THRU
+                    SALTA-RECORD-BATCH-EXIT
+                    VARYING WS-CONTA-SALTO FROM 1 BY 1
+                    UNTIL WS-CONTA-SALTO > WS-SKIP-COUNT
+            END-IF
+            PERFORM LEGGI-RECORD-BATCH THRU LEGGI-RECORD-BATCH-EXIT
+            PERFORM ELABORA-RECORD-BATCH THRU
+                ELABORA-RECORD-BATCH-EXIT
+                UNTIL WS-EOF
+            CLOSE INFILE
+      *    BATCH COMPLETATO CON SUCCESSO, AZZERA IL CHECKPOINT PER LA
+      *    PROSSIMA ESECUZIONE
+            MOVE ZERO TO WS-RECORD-COUNT
+            PERFORM SCRIVI-CHECKPOINT THRU SCRIVI-CHECKPOINT-EXIT
+            GO TO ELABORA-BATCH-EXIT.
+       ELABORA-BATCH-EXIT.
+            EXIT.
+
+       LEGGI-CHECKPOINT.
+            MOVE ZERO TO WS-SKIP-COUNT
+            OPEN INPUT CHKPTFILE
+            IF WS-CHKPT-STATUS = '00'
+                READ CHKPTFILE
+                    AT END MOVE ZERO TO CHKPT-LINE
+                END-READ
+                MOVE CHKPT-LINE TO WS-SKIP-COUNT
+                CLOSE CHKPTFILE
+            END-IF
+            GO TO LEGGI-CHECKPOINT-EXIT.
+       LEGGI-CHECKPOINT-EXIT.
+            EXIT.
+
+       SCRIVI-CHECKPOINT.
+            OPEN OUTPUT CHKPTFILE
+            MOVE WS-RECORD-COUNT TO CHKPT-LINE
+            WRITE CHKPT-LINE
+            CLOSE CHKPTFILE
+            GO TO SCRIVI-CHECKPOINT-EXIT.
+       SCRIVI-CHECKPOINT-EXIT.
+            EXIT.
+
+       SALTA-RECORD-BATCH.
+            READ INFILE
+                AT END MOVE 'Y' TO WS-EOF-SW
+            END-READ
+            GO TO SALTA-RECORD-BATCH-EXIT.
+       SALTA-RECORD-BATCH-EXIT.
+            EXIT.
+
+       LEGGI-RECORD-BATCH.
+            READ INFILE
+                AT END MOVE 'Y' TO WS-EOF-SW
+            END-READ
+            GO TO LEGGI-RECORD-BATCH-EXIT.
+       LEGGI-RECORD-BATCH-EXIT.
+            EXIT.
+
+       ELABORA-RECORD-BATCH.
+            MOVE IN-AALPHA TO AALPHA
+            MOVE IN-BALPHA TO BALPHA
+            MOVE AALPHA TO A
+            MOVE BALPHA TO B
+
+            IF A >= WS-LIMITE OR A <= (WS-LIMITE * -1)
+                DISPLAY 'RECORD SCARTATO: A FUORI LIMITE, A = ' A
+            ELSE
+                IF B >= WS-LIMITE OR B <= (WS-LIMITE * -1)
+                    DISPLAY 'RECORD SCARTATO: B FUORI LIMITE, B = ' B
+                ELSE
+                    IF B = ZERO
+                        DISPLAY 'RECORD SCARTATO: DIVISORE ZERO'
+                    ELSE
+                        PERFORM CALCOLA-RISULTATO THRU
+                            CALCOLA-RISULTATO-EXIT
+                        DISPLAY 'RISULTATO: ' RIS-VISUALIZZATO
+                        PERFORM CALCOLA-QUOZIENTE-RESTO THRU
+                            CALCOLA-QUOZIENTE-RESTO-EXIT
+                        DISPLAY 'QUOZIENTE INTERO: ' RIS-QUOZIENTE
+                        DISPLAY 'RESTO: ' RIS-RESTO
+                        PERFORM SCRIVI-RIGA-REPORT THRU
+                            SCRIVI-RIGA-REPORT-EXIT
+                        PERFORM SCRIVI-RIGA-AUDIT THRU
+                            SCRIVI-RIGA-AUDIT-EXIT
+                    END-IF
+                END-IF
+            END-IF
+
+            ADD 1 TO WS-RECORD-COUNT
+            PERFORM SCRIVI-CHECKPOINT THRU SCRIVI-CHECKPOINT-EXIT
+
+            PERFORM LEGGI-RECORD-BATCH THRU LEGGI-RECORD-BATCH-EXIT
+            GO TO ELABORA-RECORD-BATCH-EXIT.
+       ELABORA-RECORD-BATCH-EXIT.
+            EXIT.
+       END PROGRAM DIVISIONE.
